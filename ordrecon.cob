@@ -0,0 +1,403 @@
+      *****************************************************
+      *  PROGRAM-ID: ORDRECON                               *
+      *  Reconciliation pass for ORDNUM.  Match-merges the   *
+      *  issued-number audit trail (AUDFILE) against the     *
+      *  downstream consumption file (CONFILE) and flags any *
+      *  issued number that was never consumed (zero-match)  *
+      *  or consumed more than once (multi-match), plus any  *
+      *  consumption record for a number this shop never     *
+      *  issued (unknown).  FAILED audit rows never produced *
+      *  a usable number, so they are excluded from the      *
+      *  issued side of the match.                           *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUD-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT CON-FILE ASSIGN TO "CONFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CON-STATUS.
+
+           SELECT SRT-AUD-FILE ASSIGN TO "SRTAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-AUD-STATUS.
+
+           SELECT SRT-CON-FILE ASSIGN TO "SRTCON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-CON-STATUS.
+
+           SELECT SORTWK-AUD ASSIGN TO "SORTWKA".
+
+           SELECT SORTWK-CON ASSIGN TO "SORTWKC".
+
+           SELECT RCN-FILE ASSIGN TO "RCNFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RCN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUD-FILE.
+           COPY AUDREC.
+
+       FD  CON-FILE.
+           COPY CONREC.
+
+       SD  SORTWK-AUD.
+       01  SA-RECORD.
+           05  SA-ISSUED-NUMBER        PIC 9(7).
+           05  FILLER                  PIC X(1).
+           05  SA-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  SA-RUN-TIME             PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  SA-RUN-ID               PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  SA-POOL-ID              PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  SA-STATUS               PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  SA-REQUEST-ID           PIC X(10).
+
+       SD  SORTWK-CON.
+       01  SC-RECORD.
+           05  SC-ISSUED-NUMBER        PIC 9(7).
+           05  FILLER                  PIC X(1).
+           05  SC-CONSUMER-ID          PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  SC-CONSUMED-DATE        PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  SC-POOL-ID              PIC X(10).
+
+       FD  SRT-AUD-FILE.
+       01  GA-RECORD.
+           05  GA-ISSUED-NUMBER        PIC 9(7).
+           05  FILLER                  PIC X(1).
+           05  GA-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  GA-RUN-TIME             PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  GA-RUN-ID               PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  GA-POOL-ID              PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  GA-STATUS               PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  GA-REQUEST-ID           PIC X(10).
+
+       FD  SRT-CON-FILE.
+       01  GC-RECORD.
+           05  GC-ISSUED-NUMBER        PIC 9(7).
+           05  FILLER                  PIC X(1).
+           05  GC-CONSUMER-ID          PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  GC-CONSUMED-DATE        PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  GC-POOL-ID              PIC X(10).
+
+       FD  RCN-FILE.
+       01  RCN-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-SWITCHES.
+           05  WS-AUD-STATUS           PIC X(2)   VALUE SPACES.
+           05  WS-CON-STATUS           PIC X(2)   VALUE SPACES.
+           05  WS-SRT-AUD-STATUS       PIC X(2)   VALUE SPACES.
+           05  WS-SRT-CON-STATUS       PIC X(2)   VALUE SPACES.
+           05  WS-RCN-STATUS           PIC X(2)   VALUE SPACES.
+           05  WS-FILES-OK             PIC X(1)   VALUE "Y".
+
+       01  WS-MERGE-FIELDS.
+           05  WS-AUD-EOF              PIC X(1)   VALUE "N".
+           05  WS-AUD-SKIP             PIC X(1)   VALUE "N".
+           05  WS-CON-EOF              PIC X(1)   VALUE "N".
+           05  WS-AUD-COUNT            PIC 9(3)   VALUE 0.
+           05  WS-CON-COUNT            PIC 9(3)   VALUE 0.
+           05  WS-RECON-STATUS         PIC X(11)  VALUE SPACES.
+
+      *    Match key is (pool id, issued number), matching the sort
+      *    order above - a plain group compare of these two-field
+      *    groups sorts and equates the same way FUNCTION-wise as
+      *    comparing the fields individually would.
+       01  WS-GA-SORTKEY.
+           05  WS-GA-SK-POOL-ID        PIC X(10)  VALUE SPACES.
+           05  WS-GA-SK-NUMBER         PIC 9(7)   VALUE 0.
+
+       01  WS-GC-SORTKEY.
+           05  WS-GC-SK-POOL-ID        PIC X(10)  VALUE SPACES.
+           05  WS-GC-SK-NUMBER         PIC 9(7)   VALUE 0.
+
+       01  WS-CURRENT-SORTKEY.
+           05  WS-CURRENT-POOL-ID      PIC X(10)  VALUE SPACES.
+           05  WS-CURRENT-NUMBER       PIC 9(7)   VALUE 0.
+
+       01  WS-RECON-TOTALS.
+           05  WS-ZERO-MATCH-COUNT     PIC 9(5)   VALUE 0.
+           05  WS-MULTI-MATCH-COUNT    PIC 9(5)   VALUE 0.
+           05  WS-UNKNOWN-COUNT        PIC 9(5)   VALUE 0.
+           05  WS-MATCHED-COUNT        PIC 9(5)   VALUE 0.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-PAGE-COUNT           PIC 9(3)   VALUE 0.
+           05  WS-LINE-COUNT           PIC 9(3)   VALUE 0.
+           05  WS-LINES-PER-PAGE       PIC 9(3)   VALUE 055.
+
+       01  WS-DATE-FIELDS.
+           05  WS-CURRENT-DATE-YYMMDD  PIC 9(6).
+           05  WS-CURRENT-DATE-R  REDEFINES WS-CURRENT-DATE-YYMMDD.
+               10  WS-CURRENT-YY       PIC 9(2).
+               10  WS-CURRENT-MM       PIC 9(2).
+               10  WS-CURRENT-DD       PIC 9(2).
+           05  WS-RUN-DATE             PIC X(10)  VALUE SPACES.
+
+       01  WS-RPT-HEADING-1.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(28)  VALUE
+               "ORDER NUMBER RECONCILIATION".
+           05  FILLER                  PIC X(10)  VALUE "RUN DATE: ".
+           05  H1-RUN-DATE             PIC X(10)  VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE SPACES.
+           05  FILLER                  PIC X(6)   VALUE "PAGE: ".
+           05  H1-PAGE                 PIC ZZ9    VALUE ZERO.
+
+       01  WS-RPT-HEADING-2.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(10)  VALUE "POOL".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "NUMBER".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "AUD-CNT".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "CON-CNT".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(11)  VALUE "EXCEPTION".
+
+       01  WS-RPT-DETAIL.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  D-POOL-ID               PIC X(10)  VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  D-NUMBER                PIC Z(9)9  VALUE ZERO.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  D-AUD-COUNT             PIC ZZ9    VALUE ZERO.
+           05  FILLER                  PIC X(11)  VALUE SPACES.
+           05  D-CON-COUNT             PIC ZZ9    VALUE ZERO.
+           05  FILLER                  PIC X(11)  VALUE SPACES.
+           05  D-STATUS                PIC X(11)  VALUE SPACES.
+
+       01  WS-RPT-FOOTER-1.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(25)  VALUE
+               "NUMBERS MATCHED 1-FOR-1: ".
+           05  F-MATCHED               PIC ZZ,ZZ9 VALUE ZERO.
+
+       01  WS-RPT-FOOTER-2.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(25)  VALUE
+               "ZERO-MATCH (UNCONSUMED): ".
+           05  F-ZERO-MATCH            PIC ZZ,ZZ9 VALUE ZERO.
+
+       01  WS-RPT-FOOTER-3.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(25)  VALUE
+               "MULTI-MATCH (OVER-CONS): ".
+           05  F-MULTI-MATCH           PIC ZZ,ZZ9 VALUE ZERO.
+
+       01  WS-RPT-FOOTER-4.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(24)  VALUE
+               "UNKNOWN (NEVER ISSUED): ".
+           05  F-UNKNOWN               PIC ZZ,ZZ9 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SORT-INPUT-FILES
+           IF WS-FILES-OK = "Y"
+               PERFORM 3000-MATCH-MERGE
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE-YYMMDD FROM DATE
+           MOVE WS-CURRENT-MM TO WS-RUN-DATE(1:2)
+           MOVE "/" TO WS-RUN-DATE(3:1)
+           MOVE WS-CURRENT-DD TO WS-RUN-DATE(4:2)
+           MOVE "/" TO WS-RUN-DATE(6:1)
+           MOVE "20" TO WS-RUN-DATE(7:2)
+           MOVE WS-CURRENT-YY TO WS-RUN-DATE(9:2)
+           OPEN OUTPUT RCN-FILE.
+
+       2000-SORT-INPUT-FILES.
+      *    Confirm both inputs actually exist before handing them to
+      *    SORT - a first-ever reconciliation run with no CONFILE
+      *    produced yet by downstream should be reported and skipped,
+      *    the same way 2010-BATCH-MODE in ORDNUM handles a missing
+      *    TRNFILE, instead of letting SORT abend the job.
+           OPEN INPUT AUD-FILE
+           IF WS-AUD-STATUS NOT = "00"
+               DISPLAY "AUDFILE not available for reconciliation - "
+                       "status " WS-AUD-STATUS
+               MOVE "N" TO WS-FILES-OK
+           ELSE
+               CLOSE AUD-FILE
+           END-IF
+           OPEN INPUT CON-FILE
+           IF WS-CON-STATUS NOT = "00"
+               DISPLAY "CONFILE not available for reconciliation - "
+                       "status " WS-CON-STATUS
+               MOVE "N" TO WS-FILES-OK
+           ELSE
+               CLOSE CON-FILE
+           END-IF
+           IF WS-FILES-OK = "Y"
+      *        Numbers are only unique within a pool (every pool
+      *        shares the same 1-99999 range), so the match key is
+      *        pool id THEN issued number, not the number alone -
+      *        otherwise two different pools that happen to issue
+      *        the same number would be reconciled against each
+      *        other.
+               SORT SORTWK-AUD ON ASCENDING KEY SA-POOL-ID
+                                                SA-ISSUED-NUMBER
+                   USING AUD-FILE
+                   GIVING SRT-AUD-FILE
+               SORT SORTWK-CON ON ASCENDING KEY SC-POOL-ID
+                                                SC-ISSUED-NUMBER
+                   USING CON-FILE
+                   GIVING SRT-CON-FILE
+           END-IF.
+
+       3000-MATCH-MERGE.
+           OPEN INPUT SRT-AUD-FILE
+           OPEN INPUT SRT-CON-FILE
+           IF WS-SRT-AUD-STATUS NOT = "00"
+                   OR WS-SRT-CON-STATUS NOT = "00"
+               DISPLAY "Sorted work file not available - status "
+                       WS-SRT-AUD-STATUS " / " WS-SRT-CON-STATUS
+           ELSE
+               PERFORM 3100-READ-AUD
+               PERFORM 3200-READ-CON
+               PERFORM 3300-PROCESS-KEY
+                   UNTIL WS-AUD-EOF = "Y" AND WS-CON-EOF = "Y"
+           END-IF
+           CLOSE SRT-AUD-FILE
+           CLOSE SRT-CON-FILE.
+
+       3100-READ-AUD.
+      *    Skip FAILED audit rows - they never produced a usable
+      *    number so they have nothing to reconcile against.
+           MOVE "N" TO WS-AUD-SKIP
+           PERFORM UNTIL WS-AUD-EOF = "Y" OR WS-AUD-SKIP = "Y"
+               READ SRT-AUD-FILE
+                   AT END
+                       MOVE "Y" TO WS-AUD-EOF
+                       MOVE HIGH-VALUES TO WS-GA-SORTKEY
+                   NOT AT END
+                       IF GA-STATUS NOT = "FAILED"
+                           MOVE "Y" TO WS-AUD-SKIP
+                           MOVE GA-POOL-ID TO WS-GA-SK-POOL-ID
+                           MOVE GA-ISSUED-NUMBER TO WS-GA-SK-NUMBER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       3200-READ-CON.
+           READ SRT-CON-FILE
+               AT END
+                   MOVE "Y" TO WS-CON-EOF
+                   MOVE HIGH-VALUES TO WS-GC-SORTKEY
+               NOT AT END
+                   MOVE GC-POOL-ID TO WS-GC-SK-POOL-ID
+                   MOVE GC-ISSUED-NUMBER TO WS-GC-SK-NUMBER
+           END-READ.
+
+       3300-PROCESS-KEY.
+           IF WS-GA-SORTKEY <= WS-GC-SORTKEY
+               MOVE WS-GA-SORTKEY TO WS-CURRENT-SORTKEY
+           ELSE
+               MOVE WS-GC-SORTKEY TO WS-CURRENT-SORTKEY
+           END-IF
+           MOVE 0 TO WS-AUD-COUNT
+           MOVE 0 TO WS-CON-COUNT
+           PERFORM UNTIL WS-AUD-EOF = "Y"
+                   OR WS-GA-SORTKEY NOT = WS-CURRENT-SORTKEY
+               ADD 1 TO WS-AUD-COUNT
+               PERFORM 3100-READ-AUD
+           END-PERFORM
+           PERFORM UNTIL WS-CON-EOF = "Y"
+                   OR WS-GC-SORTKEY NOT = WS-CURRENT-SORTKEY
+               ADD 1 TO WS-CON-COUNT
+               PERFORM 3200-READ-CON
+           END-PERFORM
+           PERFORM 3400-CLASSIFY-AND-REPORT.
+
+       3400-CLASSIFY-AND-REPORT.
+           EVALUATE TRUE
+               WHEN WS-AUD-COUNT > 0 AND WS-CON-COUNT = 0
+                   MOVE "ZERO-MATCH" TO WS-RECON-STATUS
+                   ADD 1 TO WS-ZERO-MATCH-COUNT
+               WHEN WS-AUD-COUNT > 0 AND WS-CON-COUNT > 1
+                   MOVE "MULTI-MATCH" TO WS-RECON-STATUS
+                   ADD 1 TO WS-MULTI-MATCH-COUNT
+               WHEN WS-AUD-COUNT = 0 AND WS-CON-COUNT > 0
+                   MOVE "UNKNOWN" TO WS-RECON-STATUS
+                   ADD 1 TO WS-UNKNOWN-COUNT
+               WHEN OTHER
+                   MOVE "MATCHED" TO WS-RECON-STATUS
+                   ADD 1 TO WS-MATCHED-COUNT
+           END-EVALUATE
+           IF WS-RECON-STATUS NOT = "MATCHED"
+               PERFORM 5100-WRITE-DETAIL-LINE
+           END-IF.
+
+       5000-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE TO H1-RUN-DATE
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+           IF WS-PAGE-COUNT = 1
+               WRITE RCN-LINE FROM WS-RPT-HEADING-1
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               WRITE RCN-LINE FROM WS-RPT-HEADING-1
+                   AFTER ADVANCING PAGE
+           END-IF
+           WRITE RCN-LINE FROM WS-RPT-HEADING-2
+               AFTER ADVANCING 2 LINES
+           MOVE SPACES TO RCN-LINE
+           WRITE RCN-LINE AFTER ADVANCING 1 LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       5100-WRITE-DETAIL-LINE.
+           IF WS-PAGE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 5000-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE SPACES TO WS-RPT-DETAIL
+           MOVE WS-CURRENT-POOL-ID TO D-POOL-ID
+           MOVE WS-CURRENT-NUMBER TO D-NUMBER
+           MOVE WS-AUD-COUNT TO D-AUD-COUNT
+           MOVE WS-CON-COUNT TO D-CON-COUNT
+           MOVE WS-RECON-STATUS TO D-STATUS
+           WRITE RCN-LINE FROM WS-RPT-DETAIL AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       5900-WRITE-REPORT-FOOTER.
+           IF WS-PAGE-COUNT = 0
+               PERFORM 5000-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE WS-MATCHED-COUNT TO F-MATCHED
+           WRITE RCN-LINE FROM WS-RPT-FOOTER-1 AFTER ADVANCING 2 LINES
+           MOVE WS-ZERO-MATCH-COUNT TO F-ZERO-MATCH
+           WRITE RCN-LINE FROM WS-RPT-FOOTER-2 AFTER ADVANCING 1 LINE
+           MOVE WS-MULTI-MATCH-COUNT TO F-MULTI-MATCH
+           WRITE RCN-LINE FROM WS-RPT-FOOTER-3 AFTER ADVANCING 1 LINE
+           MOVE WS-UNKNOWN-COUNT TO F-UNKNOWN
+           WRITE RCN-LINE FROM WS-RPT-FOOTER-4 AFTER ADVANCING 1 LINE.
+
+       9000-TERMINATE.
+           PERFORM 5900-WRITE-REPORT-FOOTER
+           CLOSE RCN-FILE.
