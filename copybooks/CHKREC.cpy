@@ -0,0 +1,14 @@
+      *****************************************************
+      *  CHKREC.CPY                                       *
+      *  Checkpoint/restart record - last committed        *
+      *  number per pool, keyed by CHK-POOL-ID.  Read at   *
+      *  start-up to recover from an abend and re-written  *
+      *  after every successful issue.                     *
+      *****************************************************
+       01  CHK-RECORD.
+           05  CHK-POOL-ID             PIC X(10).
+           05  CHK-LAST-NUMBER         PIC 9(5).
+           05  CHK-LAST-EXT-MODE       PIC X(1).
+           05  CHK-LAST-EXT-NUMBER     PIC 9(7).
+           05  CHK-RUN-ID              PIC X(8).
+           05  CHK-TIMESTAMP           PIC X(18).
