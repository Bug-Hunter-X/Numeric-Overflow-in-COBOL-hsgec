@@ -0,0 +1,19 @@
+      *****************************************************
+      *  AUDREC.CPY                                       *
+      *  Audit trail record - one per number issued (or   *
+      *  attempted).  Line-sequential, appended every run. *
+      *****************************************************
+       01  AUD-RECORD.
+           05  AUD-ISSUED-NUMBER       PIC 9(7).
+           05  FILLER                  PIC X(1).
+           05  AUD-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  AUD-RUN-TIME            PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  AUD-RUN-ID              PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  AUD-POOL-ID             PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  AUD-STATUS              PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  AUD-REQUEST-ID          PIC X(10).
