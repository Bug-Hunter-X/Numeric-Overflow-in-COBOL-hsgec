@@ -0,0 +1,18 @@
+      *****************************************************
+      *  IFCREC.CPY                                       *
+      *  Interface extract record handed to the downstream *
+      *  order-entry / invoicing systems, one per number   *
+      *  successfully issued.                              *
+      *****************************************************
+       01  IFC-RECORD.
+           05  IFC-ISSUED-NUMBER       PIC 9(7).
+           05  FILLER                  PIC X(1).
+           05  IFC-POOL-ID             PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  IFC-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  IFC-RUN-TIME            PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  IFC-RUN-ID              PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  IFC-REQUEST-ID          PIC X(10).
