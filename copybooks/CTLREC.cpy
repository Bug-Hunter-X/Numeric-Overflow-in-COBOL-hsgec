@@ -0,0 +1,16 @@
+      *****************************************************
+      *  CTLREC.CPY                                       *
+      *  Sequence/control record - one per numbering pool *
+      *  (ticket, invoice, batch-ticket, etc).  Keyed by   *
+      *  CTL-POOL-ID on the indexed control file.          *
+      *****************************************************
+       01  CTL-RECORD.
+           05  CTL-POOL-ID             PIC X(10).
+           05  CTL-START-VALUE         PIC 9(5).
+           05  CTL-CEILING             PIC 9(5).
+           05  CTL-INCREMENT           PIC 9(5).
+           05  CTL-WARN-THRESHOLD      PIC 9(5).
+           05  CTL-CURRENT-NUMBER      PIC 9(5).
+           05  CTL-EXT-MODE            PIC X(1).
+           05  CTL-CURRENT-EXT         PIC 9(7).
+           05  CTL-FIRST-ISSUE-DONE    PIC X(1).
