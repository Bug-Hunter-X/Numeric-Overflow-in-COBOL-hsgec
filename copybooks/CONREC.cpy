@@ -0,0 +1,14 @@
+      *****************************************************
+      *  CONREC.CPY                                       *
+      *  Downstream consumption record - produced by       *
+      *  order-entry/invoicing when an issued number is    *
+      *  consumed.  Read by the reconciliation pass.       *
+      *****************************************************
+       01  CON-RECORD.
+           05  CON-ISSUED-NUMBER       PIC 9(7).
+           05  FILLER                  PIC X(1).
+           05  CON-CONSUMER-ID         PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  CON-CONSUMED-DATE       PIC X(10).
+           05  FILLER                  PIC X(1).
+           05  CON-POOL-ID             PIC X(10).
