@@ -0,0 +1,8 @@
+      *****************************************************
+      *  TRNREC.CPY                                       *
+      *  Batch-mode transaction input - one record per     *
+      *  waiting request for a newly issued number.        *
+      *****************************************************
+       01  TRN-RECORD.
+           05  TRN-REQUEST-ID          PIC X(10).
+           05  TRN-POOL-ID             PIC X(10).
