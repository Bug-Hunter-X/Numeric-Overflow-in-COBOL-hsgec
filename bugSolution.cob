@@ -1,15 +1,716 @@
-01  WS-AREA. 
-05  WS-NUMBER PIC 9(5) VALUE 99999. 
-05  WS-NUMBER2 PIC 9(5). 
-05  WS-OVERFLOW PIC 9 VALUE 0. 
-
-PROCEDURE DIVISION. 
-    ADD 1 TO WS-NUMBER ON SIZE ERROR MOVE 1 TO WS-OVERFLOW. 
-    IF WS-OVERFLOW = 1 THEN 
-        DISPLAY "Overflow occurred!" 
-    ELSE 
-        MOVE WS-NUMBER TO WS-NUMBER2 
-        DISPLAY "WS-NUMBER: " WS-NUMBER 
-                 "WS-NUMBER2: " WS-NUMBER2 
-    END-IF. 
-    STOP RUN.
\ No newline at end of file
+      *****************************************************
+      *  PROGRAM-ID: ORDNUM                                *
+      *  Order/ticket number generator.  Issues the next   *
+      *  number from a persistent counter maintained in a  *
+      *  control file, instead of restarting at the PIC    *
+      *  9(5) ceiling on every execution.  Once the 5-digit *
+      *  range is exhausted, rolls over into a 7-digit      *
+      *  dated-prefix range (YY + 5-digit sequence) so the  *
+      *  run still hands back a usable number.  The control *
+      *  file is keyed by pool id and carries the start,    *
+      *  ceiling and increment for that pool, so one copy   *
+      *  of this program serves every numbering pool        *
+      *  (tickets, invoices, batch-tickets, ...).            *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDNUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-POOL-ID
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT AUD-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT TRN-FILE ASSIGN TO "TRNFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRN-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CHK-FILE ASSIGN TO "CHKFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-POOL-ID
+               FILE STATUS IS WS-CHK-STATUS.
+
+           SELECT IFC-FILE ASSIGN TO "IFCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IFC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE.
+           COPY CTLREC.
+
+       FD  AUD-FILE.
+           COPY AUDREC.
+
+       FD  TRN-FILE.
+           COPY TRNREC.
+
+       FD  CHK-FILE.
+           COPY CHKREC.
+
+       FD  IFC-FILE.
+           COPY IFCREC.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05  WS-NUMBER               PIC 9(5).
+           05  WS-NUMBER2              PIC 9(7).
+           05  WS-OVERFLOW             PIC 9      VALUE 0.
+           05  WS-HARD-FAIL            PIC 9      VALUE 0.
+           05  WS-WARNING              PIC 9      VALUE 0.
+           05  WS-EXT-MODE             PIC X(1)   VALUE "N".
+           05  WS-NUMBER-EXT           PIC 9(7)   VALUE 0.
+           05  WS-FIRST-ISSUE-DONE     PIC X(1)   VALUE "N".
+
+       01  WS-FILE-SWITCHES.
+           05  WS-CTL-STATUS           PIC X(2)   VALUE SPACES.
+           05  WS-AUD-STATUS           PIC X(2)   VALUE SPACES.
+           05  WS-TRN-STATUS           PIC X(2)   VALUE SPACES.
+           05  WS-TRN-EOF              PIC X(1)   VALUE "N".
+           05  WS-RPT-STATUS           PIC X(2)   VALUE SPACES.
+           05  WS-CHK-STATUS           PIC X(2)   VALUE SPACES.
+           05  WS-IFC-STATUS           PIC X(2)   VALUE SPACES.
+
+       01  WS-ISSUE-STATUS-TEXT        PIC X(8)   VALUE SPACES.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-PAGE-COUNT           PIC 9(3)   VALUE 0.
+           05  WS-LINE-COUNT           PIC 9(3)   VALUE 0.
+           05  WS-LINES-PER-PAGE       PIC 9(3)   VALUE 055.
+           05  WS-TOTAL-COUNT          PIC 9(5)   VALUE 0.
+           05  WS-OVERFLOW-COUNT       PIC 9(5)   VALUE 0.
+           05  WS-FAILED-COUNT         PIC 9(5)   VALUE 0.
+           05  WS-WARNING-COUNT        PIC 9(5)   VALUE 0.
+
+       01  WS-RPT-HEADING-1.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(28)  VALUE
+               "ORDER/TICKET NUMBER REPORT".
+           05  FILLER                  PIC X(10)  VALUE "RUN DATE: ".
+           05  H1-RUN-DATE             PIC X(10)  VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE SPACES.
+           05  FILLER                  PIC X(6)   VALUE "PAGE: ".
+           05  H1-PAGE                 PIC ZZ9    VALUE ZERO.
+
+       01  WS-RPT-HEADING-2.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(10)  VALUE "POOL".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "NUMBER".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "STATUS".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(8)   VALUE "TIME".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(8)   VALUE "RUN-ID".
+
+       01  WS-RPT-DETAIL.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  D-POOL-ID               PIC X(10)  VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  D-NUMBER                PIC Z(9)9  VALUE ZERO.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  D-STATUS                PIC X(10)  VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  D-TIME                  PIC X(8)   VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  D-RUN-ID                PIC X(8)   VALUE SPACES.
+
+       01  WS-RPT-FOOTER-1.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(24)  VALUE
+               "TOTAL NUMBERS ISSUED: ".
+           05  F-TOTAL                 PIC ZZ,ZZ9 VALUE ZERO.
+
+       01  WS-RPT-FOOTER-2.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(24)  VALUE
+               "TOTAL OVERFLOW EVENTS: ".
+           05  F-OVERFLOW              PIC ZZ,ZZ9 VALUE ZERO.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(22)  VALUE
+               "TOTAL FAILED EVENTS: ".
+           05  F-FAILED                PIC ZZ,ZZ9 VALUE ZERO.
+
+       01  WS-RPT-FOOTER-3.
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  FILLER                  PIC X(24)  VALUE
+               "TOTAL WARNING EVENTS: ".
+           05  F-WARNING               PIC ZZ,ZZ9 VALUE ZERO.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-POOL-ID              PIC X(10)  VALUE "DEFAULT".
+           05  WS-RUN-MODE             PIC X(1)   VALUE "S".
+           05  WS-START-VALUE          PIC 9(5)   VALUE 0.
+           05  WS-CEILING              PIC 9(5)   VALUE 99999.
+           05  WS-INCREMENT            PIC 9(5)   VALUE 1.
+           05  WS-WARN-THRESHOLD       PIC 9(5)   VALUE 95000.
+           05  WS-REQUEST-ID           PIC X(10)  VALUE SPACES.
+
+       01  WS-PARM-FIELDS.
+           05  WS-PARM                 PIC X(80)  VALUE SPACES.
+      *    Numeric PARM segments land here first, wide enough to
+      *    catch a segment too big for the PIC 9(5) fields below -
+      *    1060-VALIDATE-PARM-NUMBERS checks the digit count before
+      *    ever moving one into its numeric field.
+           05  WS-PARM-START-RAW       PIC X(9)   VALUE SPACES.
+           05  WS-PARM-CEILING-RAW     PIC X(9)   VALUE SPACES.
+           05  WS-PARM-INCREMENT-RAW   PIC X(9)   VALUE SPACES.
+           05  WS-PARM-WARN-RAW        PIC X(9)   VALUE SPACES.
+           05  WS-PARM-START           PIC 9(5)   VALUE 0.
+           05  WS-PARM-CEILING         PIC 9(5)   VALUE 0.
+           05  WS-PARM-INCREMENT       PIC 9(5)   VALUE 0.
+           05  WS-PARM-WARN            PIC 9(5)   VALUE 0.
+
+       01  WS-DATE-FIELDS.
+           05  WS-CURRENT-DATE-YYMMDD  PIC 9(6).
+           05  WS-CURRENT-DATE-R  REDEFINES WS-CURRENT-DATE-YYMMDD.
+               10  WS-CURRENT-YY       PIC 9(2).
+               10  WS-CURRENT-MM       PIC 9(2).
+               10  WS-CURRENT-DD       PIC 9(2).
+           05  WS-RUN-DATE             PIC X(10)  VALUE SPACES.
+           05  WS-RUN-TIME-HHMMSSCC    PIC 9(8).
+           05  WS-RUN-TIME             PIC X(8)   VALUE SPACES.
+           05  WS-RUN-ID               PIC X(8)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUESTS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-GET-PARM
+           ACCEPT WS-CURRENT-DATE-YYMMDD FROM DATE
+           MOVE WS-CURRENT-MM TO WS-RUN-DATE(1:2)
+           MOVE "/" TO WS-RUN-DATE(3:1)
+           MOVE WS-CURRENT-DD TO WS-RUN-DATE(4:2)
+           MOVE "/" TO WS-RUN-DATE(6:1)
+           MOVE "20" TO WS-RUN-DATE(7:2)
+           MOVE WS-CURRENT-YY TO WS-RUN-DATE(9:2)
+           ACCEPT WS-RUN-TIME-HHMMSSCC FROM TIME
+           MOVE WS-RUN-TIME-HHMMSSCC(1:2) TO WS-RUN-TIME(1:2)
+           MOVE ":" TO WS-RUN-TIME(3:1)
+           MOVE WS-RUN-TIME-HHMMSSCC(3:2) TO WS-RUN-TIME(4:2)
+           MOVE ":" TO WS-RUN-TIME(6:1)
+           MOVE WS-RUN-TIME-HHMMSSCC(5:2) TO WS-RUN-TIME(7:2)
+           STRING "R" WS-RUN-TIME-HHMMSSCC(1:7) DELIMITED BY SIZE
+               INTO WS-RUN-ID
+      *    Status 35 means AUDFILE doesn't exist yet - fine, this is
+      *    the first run ever and OUTPUT creates it.  Any other
+      *    non-zero status (permission, share/lock, device error) is
+      *    NOT "file missing" and must not be treated as one - doing
+      *    so would silently OPEN OUTPUT over (and truncate) a
+      *    perfectly good audit trail the shop still needs.
+           OPEN EXTEND AUD-FILE
+           IF WS-AUD-STATUS NOT = "00"
+               IF WS-AUD-STATUS = "35"
+                   OPEN OUTPUT AUD-FILE
+               ELSE
+                   DISPLAY "FATAL: AUDFILE open failed - status "
+                       WS-AUD-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+           OPEN OUTPUT RPT-FILE
+           OPEN EXTEND IFC-FILE
+           IF WS-IFC-STATUS NOT = "00"
+               IF WS-IFC-STATUS = "35"
+                   OPEN OUTPUT IFC-FILE
+               ELSE
+                   DISPLAY "FATAL: IFCFILE open failed - status "
+                       WS-IFC-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+           PERFORM 1100-OPEN-CONTROL-FILE
+           MOVE WS-POOL-ID TO CTL-POOL-ID
+           READ CTL-FILE
+               INVALID KEY
+                   PERFORM 1200-INIT-NEW-POOL
+               NOT INVALID KEY
+                   PERFORM 1300-LOAD-POOL-CONTROL
+           END-READ
+           PERFORM 1150-OPEN-CHECKPOINT-FILE
+           PERFORM 1400-CHECK-RESTART.
+
+       1050-GET-PARM.
+      *    PARM format: POOL-ID,MODE,START,CEILING,INCREMENT,WARN
+      *    e.g. "TICKET,B,1,99999,1,95000" for a batch-mode run
+      *    against the TICKET pool minting from its own range.
+      *    START/CEILING/INCREMENT/WARN are only used the first
+      *    time a pool is created (1200-INIT-NEW-POOL) - once a
+      *    pool's control record exists its range comes from
+      *    CTL-FILE, not the PARM, so a later run can omit them.
+      *    Trailing segments may be left off entirely; UNSTRING
+      *    leaves the corresponding raw field at spaces, which
+      *    1060-VALIDATE-PARM-NUMBERS leaves as zero, and
+      *    1200-INIT-NEW-POOL treats a zero as "use the shop
+      *    default." Blank PARM keeps the DEFAULT pool in
+      *    single-issue mode.
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ","
+                   INTO WS-POOL-ID WS-RUN-MODE WS-PARM-START-RAW
+                        WS-PARM-CEILING-RAW WS-PARM-INCREMENT-RAW
+                        WS-PARM-WARN-RAW
+               END-UNSTRING
+               PERFORM 1060-VALIDATE-PARM-NUMBERS
+           END-IF.
+
+       1060-VALIDATE-PARM-NUMBERS.
+      *    Each numeric PARM segment lands in a 9-byte raw field
+      *    first (1050-GET-PARM) so a bad value can be caught here
+      *    instead of flowing into a PIC 9(5) field - either by
+      *    silently truncating to its low-order 5 digits (too many
+      *    digits) or by a non-numeric-to-numeric MOVE, which is
+      *    undefined behavior in the COBOL standard and, on some
+      *    compilers, a data-exception abend the first time the
+      *    garbage value hits an ADD/COMPUTE.  A segment that fails
+      *    either check is reported and left at the shop default
+      *    rather than moved at all.
+           IF WS-PARM-START-RAW NOT = SPACES
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-START-RAW))
+                       > 5
+                   OR FUNCTION TRIM(WS-PARM-START-RAW)
+                       IS NOT NUMERIC
+                   DISPLAY "PARM ERROR: START value "
+                       FUNCTION TRIM(WS-PARM-START-RAW)
+                       " is not a valid 5-digit number - ignored, "
+                       "using default"
+               ELSE
+                   MOVE WS-PARM-START-RAW TO WS-PARM-START
+               END-IF
+           END-IF
+           IF WS-PARM-CEILING-RAW NOT = SPACES
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-CEILING-RAW))
+                       > 5
+                   OR FUNCTION TRIM(WS-PARM-CEILING-RAW)
+                       IS NOT NUMERIC
+                   DISPLAY "PARM ERROR: CEILING value "
+                       FUNCTION TRIM(WS-PARM-CEILING-RAW)
+                       " is not a valid 5-digit number - ignored, "
+                       "using default"
+               ELSE
+                   MOVE WS-PARM-CEILING-RAW TO WS-PARM-CEILING
+               END-IF
+           END-IF
+           IF WS-PARM-INCREMENT-RAW NOT = SPACES
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-INCREMENT-RAW))
+                       > 5
+                   OR FUNCTION TRIM(WS-PARM-INCREMENT-RAW)
+                       IS NOT NUMERIC
+                   DISPLAY "PARM ERROR: INCREMENT value "
+                       FUNCTION TRIM(WS-PARM-INCREMENT-RAW)
+                       " is not a valid 5-digit number - ignored, "
+                       "using default"
+               ELSE
+                   MOVE WS-PARM-INCREMENT-RAW TO WS-PARM-INCREMENT
+               END-IF
+           END-IF
+           IF WS-PARM-WARN-RAW NOT = SPACES
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-WARN-RAW))
+                       > 5
+                   OR FUNCTION TRIM(WS-PARM-WARN-RAW)
+                       IS NOT NUMERIC
+                   DISPLAY "PARM ERROR: WARN value "
+                       FUNCTION TRIM(WS-PARM-WARN-RAW)
+                       " is not a valid 5-digit number - ignored, "
+                       "using default"
+               ELSE
+                   MOVE WS-PARM-WARN-RAW TO WS-PARM-WARN
+               END-IF
+           END-IF.
+
+       1100-OPEN-CONTROL-FILE.
+      *    Status 35 means CTLFILE doesn't exist yet - the very
+      *    first run in the shop - so OUTPUT creates it.  Any other
+      *    non-zero status is a real problem (permission, share/
+      *    lock, device error), not "file missing" - treating it as
+      *    one would OPEN OUTPUT over CTLFILE and wipe the
+      *    persisted current-number for every numbering pool in the
+      *    shop, exactly what req000 exists to prevent.
+           OPEN I-O CTL-FILE
+           IF WS-CTL-STATUS NOT = "00"
+               IF WS-CTL-STATUS = "35"
+                   OPEN OUTPUT CTL-FILE
+                   CLOSE CTL-FILE
+                   OPEN I-O CTL-FILE
+               ELSE
+                   DISPLAY "FATAL: CTLFILE open failed - status "
+                       WS-CTL-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       1150-OPEN-CHECKPOINT-FILE.
+      *    Same "35 = missing, anything else is fatal" rule as
+      *    1100-OPEN-CONTROL-FILE - CHKFILE backs the restart
+      *    guarantee req007 exists for, so a lock/permission error
+      *    must not be silently treated as "first run" either.
+           OPEN I-O CHK-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               IF WS-CHK-STATUS = "35"
+                   OPEN OUTPUT CHK-FILE
+                   CLOSE CHK-FILE
+                   OPEN I-O CHK-FILE
+               ELSE
+                   DISPLAY "FATAL: CHKFILE open failed - status "
+                       WS-CHK-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       1400-CHECK-RESTART.
+      *    If a checkpoint row already exists for this pool, a prior
+      *    run got at least one number out before ending - display it
+      *    for the operator so a restart after an abend is visible,
+      *    the same way other batch-window jobs surface their last
+      *    checkpoint on the console.
+           MOVE WS-POOL-ID TO CHK-POOL-ID
+           READ CHK-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "RESTART INFO: pool " WS-POOL-ID
+                       " last checkpoint number " CHK-LAST-NUMBER
+                       " ext " CHK-LAST-EXT-NUMBER
+                       " run " CHK-RUN-ID " at " CHK-TIMESTAMP
+           END-READ.
+
+       1200-INIT-NEW-POOL.
+      *    First run ever for this pool - seed it from the PARM's
+      *    start/ceiling/increment/warn segments when the caller
+      *    supplied them (e.g. "INVOICE,S,1,499999,1,475000" mints
+      *    from a different range than the "TICKET" pool), falling
+      *    back to the shop's standard defaults for any segment
+      *    left at zero, then write the control row.
+           MOVE 1 TO WS-START-VALUE
+           MOVE 99999 TO WS-CEILING
+           MOVE 1 TO WS-INCREMENT
+           MOVE 95000 TO WS-WARN-THRESHOLD
+           IF WS-PARM-START NOT = 0
+               MOVE WS-PARM-START TO WS-START-VALUE
+           END-IF
+           IF WS-PARM-CEILING NOT = 0
+               MOVE WS-PARM-CEILING TO WS-CEILING
+           END-IF
+           IF WS-PARM-INCREMENT NOT = 0
+               MOVE WS-PARM-INCREMENT TO WS-INCREMENT
+           END-IF
+           IF WS-PARM-WARN NOT = 0
+               MOVE WS-PARM-WARN TO WS-WARN-THRESHOLD
+           END-IF
+      *    WS-NUMBER holds the last number issued.  Seeding it to
+      *    START-VALUE - INCREMENT so the first ADD lands on
+      *    START-VALUE underflows an unsigned field whenever
+      *    INCREMENT > START (e.g. start 1, increment 5), so
+      *    instead WS-NUMBER is seeded directly to WS-START-VALUE
+      *    and WS-FIRST-ISSUE-DONE = "N" tells 2100-ISSUE-BASE-
+      *    NUMBER to hand out that seeded value as-is on the very
+      *    first issue instead of adding the increment to it -
+      *    the same persisted-flag idea WS-EXT-MODE already uses
+      *    to gate which issuing path runs.
+           MOVE WS-START-VALUE TO WS-NUMBER
+           MOVE "N" TO WS-FIRST-ISSUE-DONE
+           MOVE "N" TO WS-EXT-MODE
+           MOVE 0 TO WS-NUMBER-EXT
+           MOVE WS-POOL-ID TO CTL-POOL-ID
+           MOVE WS-START-VALUE TO CTL-START-VALUE
+           MOVE WS-CEILING TO CTL-CEILING
+           MOVE WS-INCREMENT TO CTL-INCREMENT
+           MOVE WS-WARN-THRESHOLD TO CTL-WARN-THRESHOLD
+           MOVE WS-NUMBER TO CTL-CURRENT-NUMBER
+           MOVE WS-EXT-MODE TO CTL-EXT-MODE
+           MOVE WS-NUMBER-EXT TO CTL-CURRENT-EXT
+           MOVE WS-FIRST-ISSUE-DONE TO CTL-FIRST-ISSUE-DONE
+           WRITE CTL-RECORD.
+
+       1300-LOAD-POOL-CONTROL.
+           MOVE CTL-START-VALUE TO WS-START-VALUE
+           MOVE CTL-CEILING TO WS-CEILING
+           MOVE CTL-INCREMENT TO WS-INCREMENT
+           MOVE CTL-WARN-THRESHOLD TO WS-WARN-THRESHOLD
+           MOVE CTL-CURRENT-NUMBER TO WS-NUMBER
+           MOVE CTL-EXT-MODE TO WS-EXT-MODE
+           MOVE CTL-CURRENT-EXT TO WS-NUMBER-EXT
+           MOVE CTL-FIRST-ISSUE-DONE TO WS-FIRST-ISSUE-DONE.
+
+       2000-PROCESS-REQUESTS.
+      *    Single mode issues one number for the run, the way the
+      *    program has always worked.  Batch mode reads TRNFILE and
+      *    issues one number per waiting transaction, so a batch
+      *    window can clear a whole queue of requests in one job
+      *    step instead of one run per request.
+           IF WS-RUN-MODE = "B"
+               PERFORM 2010-BATCH-MODE
+           ELSE
+               PERFORM 2200-ISSUE-AND-RECORD
+           END-IF.
+
+       2010-BATCH-MODE.
+           OPEN INPUT TRN-FILE
+           IF WS-TRN-STATUS NOT = "00"
+               DISPLAY "TRNFILE not available for batch mode - "
+                       "status " WS-TRN-STATUS
+           ELSE
+               PERFORM 2020-BATCH-LOOP UNTIL WS-TRN-EOF = "Y"
+               CLOSE TRN-FILE
+           END-IF.
+
+       2020-BATCH-LOOP.
+           READ TRN-FILE
+               AT END
+                   MOVE "Y" TO WS-TRN-EOF
+               NOT AT END
+                   PERFORM 2050-LOAD-TRANSACTION-POOL
+                   PERFORM 2200-ISSUE-AND-RECORD
+           END-READ.
+
+       2050-LOAD-TRANSACTION-POOL.
+      *    Each TRNFILE row carries its own pool id, so a mixed-pool
+      *    batch run has to switch pools per transaction instead of
+      *    issuing every request against the run's PARM pool - look
+      *    up (or create, same as 1000-INITIALIZE does at run start)
+      *    the control record for THIS transaction's pool before
+      *    issuing.  TRN-REQUEST-ID rides along onto the audit and
+      *    interface records so downstream can trace which issued
+      *    number answers which waiting request.
+           IF TRN-POOL-ID NOT = SPACES
+               MOVE TRN-POOL-ID TO WS-POOL-ID
+           END-IF
+           MOVE TRN-REQUEST-ID TO WS-REQUEST-ID
+           MOVE WS-POOL-ID TO CTL-POOL-ID
+           READ CTL-FILE
+               INVALID KEY
+                   PERFORM 1200-INIT-NEW-POOL
+               NOT INVALID KEY
+                   PERFORM 1300-LOAD-POOL-CONTROL
+           END-READ.
+
+       2200-ISSUE-AND-RECORD.
+           MOVE 0 TO WS-OVERFLOW
+           MOVE 0 TO WS-HARD-FAIL
+           MOVE 0 TO WS-WARNING
+           PERFORM 2300-ISSUE-NUMBER
+           PERFORM 2900-WRITE-AUDIT-RECORD
+           PERFORM 2950-CHECKPOINT-CONTROL
+           IF WS-HARD-FAIL NOT = 1
+               PERFORM 2970-WRITE-INTERFACE-RECORD
+           END-IF.
+
+       2300-ISSUE-NUMBER.
+           IF WS-EXT-MODE = "Y"
+               PERFORM 2500-ISSUE-EXTENDED-NUMBER
+           ELSE
+               PERFORM 2100-ISSUE-BASE-NUMBER
+           END-IF.
+
+       2100-ISSUE-BASE-NUMBER.
+      *    WS-NUMBER already holds the parameterized start value on
+      *    a brand new pool's very first issue (seeded by
+      *    1200-INIT-NEW-POOL) - hand that out as-is instead of
+      *    adding the increment to it, then flip the flag so every
+      *    later issue goes through the normal ADD.
+           IF WS-FIRST-ISSUE-DONE = "N"
+               MOVE "Y" TO WS-FIRST-ISSUE-DONE
+               IF WS-NUMBER > WS-CEILING
+                   PERFORM 2600-ACTIVATE-EXTENDED-RANGE
+                   PERFORM 2500-ISSUE-EXTENDED-NUMBER
+               ELSE
+                   MOVE WS-NUMBER TO WS-NUMBER2
+                   IF WS-NUMBER >= WS-WARN-THRESHOLD
+                       MOVE 1 TO WS-WARNING
+                       DISPLAY "WARNING: pool " WS-POOL-ID
+                           " approaching ceiling - number "
+                           WS-NUMBER
+                   END-IF
+               END-IF
+           ELSE
+               ADD WS-INCREMENT TO WS-NUMBER
+                   ON SIZE ERROR
+                       PERFORM 2600-ACTIVATE-EXTENDED-RANGE
+                       PERFORM 2500-ISSUE-EXTENDED-NUMBER
+                   NOT ON SIZE ERROR
+                       IF WS-NUMBER > WS-CEILING
+                           PERFORM 2600-ACTIVATE-EXTENDED-RANGE
+                           PERFORM 2500-ISSUE-EXTENDED-NUMBER
+                       ELSE
+                           MOVE WS-NUMBER TO WS-NUMBER2
+                           IF WS-NUMBER >= WS-WARN-THRESHOLD
+                               MOVE 1 TO WS-WARNING
+                               DISPLAY "WARNING: pool " WS-POOL-ID
+                                   " approaching ceiling - number "
+                                   WS-NUMBER
+                           END-IF
+                       END-IF
+               END-ADD
+           END-IF.
+
+       2500-ISSUE-EXTENDED-NUMBER.
+           ADD WS-INCREMENT TO WS-NUMBER-EXT
+               ON SIZE ERROR
+                   MOVE 1 TO WS-HARD-FAIL
+                   MOVE 0 TO WS-NUMBER2
+                   DISPLAY "Overflow occurred! Extended range exhausted"
+               NOT ON SIZE ERROR
+                   MOVE WS-NUMBER-EXT TO WS-NUMBER2
+           END-ADD.
+
+       2600-ACTIVATE-EXTENDED-RANGE.
+           MOVE 1 TO WS-OVERFLOW
+           DISPLAY "Overflow occurred! Rolling into extended range."
+           IF WS-EXT-MODE = "N"
+               MOVE "Y" TO WS-EXT-MODE
+               COMPUTE WS-NUMBER-EXT = WS-CURRENT-YY * 100000
+           END-IF.
+
+       2900-WRITE-AUDIT-RECORD.
+           EVALUATE TRUE
+               WHEN WS-HARD-FAIL = 1
+                   MOVE "FAILED" TO WS-ISSUE-STATUS-TEXT
+               WHEN WS-OVERFLOW = 1
+                   MOVE "OVERFLOW" TO WS-ISSUE-STATUS-TEXT
+               WHEN WS-WARNING = 1
+                   MOVE "WARNING" TO WS-ISSUE-STATUS-TEXT
+               WHEN OTHER
+                   MOVE "CLEAN" TO WS-ISSUE-STATUS-TEXT
+           END-EVALUATE
+           MOVE SPACES TO AUD-RECORD
+           MOVE WS-NUMBER2 TO AUD-ISSUED-NUMBER
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           MOVE WS-POOL-ID TO AUD-POOL-ID
+           MOVE WS-ISSUE-STATUS-TEXT TO AUD-STATUS
+           MOVE WS-REQUEST-ID TO AUD-REQUEST-ID
+           WRITE AUD-RECORD
+           PERFORM 5100-WRITE-DETAIL-LINE.
+
+       2950-CHECKPOINT-CONTROL.
+      *    Persist the counter and a dedicated checkpoint row after
+      *    EVERY issue, not just at end of run - so if the job abends
+      *    partway through a batch, restart picks up from the last
+      *    number actually handed out instead of reissuing or
+      *    skipping one.
+           MOVE WS-POOL-ID TO CTL-POOL-ID
+           MOVE WS-START-VALUE TO CTL-START-VALUE
+           MOVE WS-CEILING TO CTL-CEILING
+           MOVE WS-INCREMENT TO CTL-INCREMENT
+           MOVE WS-WARN-THRESHOLD TO CTL-WARN-THRESHOLD
+           MOVE WS-NUMBER TO CTL-CURRENT-NUMBER
+           MOVE WS-EXT-MODE TO CTL-EXT-MODE
+           MOVE WS-NUMBER-EXT TO CTL-CURRENT-EXT
+           MOVE WS-FIRST-ISSUE-DONE TO CTL-FIRST-ISSUE-DONE
+           REWRITE CTL-RECORD
+               INVALID KEY WRITE CTL-RECORD
+           END-REWRITE
+           MOVE WS-POOL-ID TO CHK-POOL-ID
+           MOVE WS-NUMBER TO CHK-LAST-NUMBER
+           MOVE WS-EXT-MODE TO CHK-LAST-EXT-MODE
+           MOVE WS-NUMBER-EXT TO CHK-LAST-EXT-NUMBER
+           MOVE WS-RUN-ID TO CHK-RUN-ID
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  WS-RUN-TIME DELIMITED BY SIZE
+               INTO CHK-TIMESTAMP
+           REWRITE CHK-RECORD
+               INVALID KEY WRITE CHK-RECORD
+           END-REWRITE.
+
+       2970-WRITE-INTERFACE-RECORD.
+      *    Hand the issued number to the downstream order-entry /
+      *    invoicing extract, the same way AUD-FILE records it for
+      *    the audit trail - one row per number that actually
+      *    cleared (overflow-recovered numbers are still real
+      *    numbers and belong here; a hard-fail issue never got a
+      *    usable number, so it doesn't).
+           MOVE SPACES TO IFC-RECORD
+           MOVE WS-NUMBER2 TO IFC-ISSUED-NUMBER
+           MOVE WS-POOL-ID TO IFC-POOL-ID
+           MOVE WS-RUN-DATE TO IFC-RUN-DATE
+           MOVE WS-RUN-TIME TO IFC-RUN-TIME
+           MOVE WS-RUN-ID TO IFC-RUN-ID
+           MOVE WS-REQUEST-ID TO IFC-REQUEST-ID
+           WRITE IFC-RECORD.
+
+       5000-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE TO H1-RUN-DATE
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+           IF WS-PAGE-COUNT = 1
+               WRITE RPT-LINE FROM WS-RPT-HEADING-1
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               WRITE RPT-LINE FROM WS-RPT-HEADING-1
+                   AFTER ADVANCING PAGE
+           END-IF
+           WRITE RPT-LINE FROM WS-RPT-HEADING-2
+               AFTER ADVANCING 2 LINES
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       5100-WRITE-DETAIL-LINE.
+           IF WS-PAGE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 5000-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE SPACES TO WS-RPT-DETAIL
+           MOVE WS-POOL-ID TO D-POOL-ID
+           MOVE WS-NUMBER2 TO D-NUMBER
+           MOVE WS-ISSUE-STATUS-TEXT TO D-STATUS
+           MOVE WS-RUN-TIME TO D-TIME
+           MOVE WS-RUN-ID TO D-RUN-ID
+           WRITE RPT-LINE FROM WS-RPT-DETAIL AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-COUNT
+           IF WS-HARD-FAIL = 1
+               ADD 1 TO WS-FAILED-COUNT
+           END-IF
+           IF WS-OVERFLOW = 1
+               ADD 1 TO WS-OVERFLOW-COUNT
+           END-IF
+           IF WS-WARNING = 1
+               ADD 1 TO WS-WARNING-COUNT
+           END-IF.
+
+       5900-WRITE-REPORT-FOOTER.
+           IF WS-PAGE-COUNT = 0
+               PERFORM 5000-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE WS-TOTAL-COUNT TO F-TOTAL
+           WRITE RPT-LINE FROM WS-RPT-FOOTER-1 AFTER ADVANCING 2 LINES
+           MOVE WS-OVERFLOW-COUNT TO F-OVERFLOW
+           MOVE WS-FAILED-COUNT TO F-FAILED
+           WRITE RPT-LINE FROM WS-RPT-FOOTER-2 AFTER ADVANCING 1 LINE
+           MOVE WS-WARNING-COUNT TO F-WARNING
+           WRITE RPT-LINE FROM WS-RPT-FOOTER-3 AFTER ADVANCING 1 LINE.
+
+       9000-TERMINATE.
+      *    CTL-FILE and CHK-FILE are already current as of the last
+      *    2950-CHECKPOINT-CONTROL - nothing left to persist here.
+           CLOSE CTL-FILE
+           CLOSE CHK-FILE
+           CLOSE AUD-FILE
+           CLOSE IFC-FILE
+           PERFORM 5900-WRITE-REPORT-FOOTER
+           CLOSE RPT-FILE.
